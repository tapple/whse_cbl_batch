@@ -14,6 +14,22 @@
             FILE STATUS IS FL-STAT-INP.
         SELECT OUT ASSIGN TO OUT
             FILE STATUS IS FL-STAT-OUT.
+        SELECT REJECT-FILE ASSIGN TO REJFILE
+            FILE STATUS IS FL-STAT-REJ.
+        SELECT CHECKPOINT-FILE ASSIGN TO CHKPFILE
+            FILE STATUS IS FL-STAT-CHK.
+        SELECT RECON-REPORT ASSIGN TO RECONRPT
+            FILE STATUS IS FL-STAT-RPT.
+        SELECT MOVE-ADVICE-FILE ASSIGN TO MOVEADV
+            FILE STATUS IS FL-STAT-ADV.
+        SELECT ITEM-MASTER ASSIGN TO ITEMMSTR
+            FILE STATUS IS FL-STAT-ITM.
+        SELECT LOCATION-MASTER ASSIGN TO LOCMSTR
+            FILE STATUS IS FL-STAT-LOC.
+        SELECT VALIDATION-ERROR-REPORT ASSIGN TO VALERPT
+            FILE STATUS IS FL-STAT-VAL.
+        SELECT AUDIT-FILE ASSIGN TO AUDFILE
+            FILE STATUS IS FL-STAT-AUD.
        DATA DIVISION.
        FILE SECTION.
 
@@ -22,42 +38,247 @@
           RECORDING MODE IS F
           BLOCK CONTAINS 0 CHARACTERS.
        01 INPUT-RECORD.
-          03 INPUT-LAYOUT                PIC X(32).
+          03 INPUT-LAYOUT                PIC X(50).
 
        FD OUT
           LABEL RECORDS ARE STANDARD
           RECORDING MODE IS F
           BLOCK CONTAINS 0 CHARACTERS.
-       01 INPUT-RECORD.
-          03 INPUT-LAYOUT                PIC X(32).
+       01 OUTPUT-RECORD.
+          03 OUTPUT-LAYOUT               PIC X(50).
+
+       FD REJECT-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 CHARACTERS.
+       01 REJECT-RECORD.
+          03 REJ-INPUT-DATA              PIC X(50).
+          03 REJ-SOURCE-PARA             PIC X(20).
+          03 REJ-SQLCODE                 PIC S9(9).
+
+       FD CHECKPOINT-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 CHARACTERS.
+       01 CHECKPOINT-RECORD.
+          03 CHK-ITEM-NUM                PIC X(10).
+          03 CHK-STORAGE-LOC              PIC X(10).
+          03 CHK-RUN-STATUS-IND           PIC X(01).
+
+       FD RECON-REPORT
+          LABEL RECORDS ARE STANDARD
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 CHARACTERS.
+       01 RECON-REPORT-LINE                PIC X(80).
+
+       FD MOVE-ADVICE-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 CHARACTERS.
+       01 MOVE-ADVICE-RECORD.
+          03 MADV-ITEM-NUM               PIC X(10).
+          03 MADV-STORAGE-LOC            PIC X(10).
+          03 MADV-MOV-STATUS             PIC X(11).
+          03 MADV-MOVE-DATE              PIC 9(8).
+
+       FD ITEM-MASTER
+          LABEL RECORDS ARE STANDARD
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 CHARACTERS.
+       01 ITEM-MASTER-RECORD.
+          03 IM-ITEM-NUM                 PIC X(10).
+
+       FD LOCATION-MASTER
+          LABEL RECORDS ARE STANDARD
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 CHARACTERS.
+       01 LOCATION-MASTER-RECORD.
+          03 LM-STORAGE-LOC               PIC X(10).
+
+       FD VALIDATION-ERROR-REPORT
+          LABEL RECORDS ARE STANDARD
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 CHARACTERS.
+       01 VALIDATION-ERROR-LINE            PIC X(80).
+
+       FD AUDIT-FILE
+          LABEL RECORDS ARE STANDARD
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 CHARACTERS.
+       01 AUDIT-RECORD.
+          03 AUD-ITEM-NUM                PIC X(10).
+          03 AUD-STORAGE-LOC             PIC X(10).
+          03 AUD-SOURCE-PARA             PIC X(20).
+          03 AUD-BEFORE-MOV-STATUS       PIC X(11).
+          03 AUD-BEFORE-QUANTITY         PIC 9(5).
+          03 AUD-BEFORE-DEST-BIN         PIC X(10).
+          03 AUD-AFTER-MOV-STATUS        PIC X(11).
+          03 AUD-AFTER-QUANTITY          PIC 9(5).
+          03 AUD-AFTER-DEST-BIN          PIC X(10).
+          03 AUD-RUN-DATE                PIC 9(8).
+          03 AUD-JOB-NAME                PIC X(8).
 
        WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
        01   PROGRAM-WORK-AREA.
         03 D-WHEN-COMPILED           PIC X(8)BBX(8)     VALUE SPACES.
         03 DUMP-CODE                 PIC S9(9) COMP     VALUE ZERO.
+        03 RUN-DATE                   PIC 9(8)           VALUE ZERO.
+        03 QUANTITY-ALPHA             PIC X(5)           VALUE SPACES.
+
+      ******************************************************************
+      * JOB NAME FOR THE AUDIT TRAIL STAMP, PICKED UP FROM LANGUAGE    *
+      * ENVIRONMENT THE SAME WAY CEE3ABD IS ALREADY CALLED BELOW FOR   *
+      * ABENDS.                                                        *
+      ******************************************************************
+       01 CEE3JBN-WORK-AREA.
+          03 JOB-NAME                   PIC X(8)   VALUE SPACES.
+          03 JOB-STEP-NAME              PIC X(8)   VALUE SPACES.
+          03 PROC-STEP-NAME             PIC X(8)   VALUE SPACES.
+          03 JBN-FEEDBACK-CODE          PIC X(12)  VALUE SPACES.
+
        01 SWITCHES.
           03 INP-EOF-SW              PIC    X   VALUE 'N'.
+          03 RESTART-SW              PIC    X   VALUE 'N'.
+          03 RECON-EXCEPTION-SW      PIC    X   VALUE 'N'.
+          03 VALID-KEYS-SW           PIC    X   VALUE 'Y'.
+          03 MASTER-EOF-SW           PIC    X   VALUE 'N'.
+          03 SQL-UPDATE-SW           PIC    X   VALUE 'N'.
+          03 CHKPFILE-OPEN-SW        PIC    X   VALUE 'N'.
 
        01 FILE-STATUS.
-          03 FL-STAT-INP                 PIC X(2)   VALUE SPACES
+          03 FL-STAT-INP                 PIC X(2)   VALUE SPACES.
           03 FL-STAT-OUT                 PIC X(2)   VALUE SPACES.
+          03 FL-STAT-REJ                 PIC X(2)   VALUE SPACES.
+          03 FL-STAT-CHK                 PIC X(2)   VALUE SPACES.
+          03 FL-STAT-RPT                 PIC X(2)   VALUE SPACES.
+          03 FL-STAT-ADV                 PIC X(2)   VALUE SPACES.
+          03 FL-STAT-ITM                 PIC X(2)   VALUE SPACES.
+          03 FL-STAT-LOC                 PIC X(2)   VALUE SPACES.
+          03 FL-STAT-VAL                 PIC X(2)   VALUE SPACES.
+          03 FL-STAT-AUD                 PIC X(2)   VALUE SPACES.
+
+      ******************************************************************
+      * COMMIT-FREQUENCY CONTROLS HOW MANY RECORDS ARE PROCESSED PER   *
+      * UNIT OF WORK. ON A WARM RESTART, RESTART-ITEM-NUM/STORAGE-LOC  *
+      * (READ FROM THE CHECKPOINT FILE LEFT BY THE PRIOR RUN) IDENTIFY *
+      * THE LAST RECORD THAT WAS ALREADY COMMITTED SO IT IS NOT        *
+      * REAPPLIED.                                                     *
+      ******************************************************************
+       01 COMMIT-CONTROL.
+          03 COMMIT-FREQUENCY            PIC S9(5) COMP-3 VALUE 1000.
+          03 COMMIT-COUNTER              PIC S9(5) COMP-3 VALUE ZERO.
+          03 RESTART-ITEM-NUM            PIC X(10) VALUE SPACES.
+          03 RESTART-STORAGE-LOC         PIC X(10) VALUE SPACES.
 
        01 COUNTRIES.
-          03 ITEM-RECDS-READ             PIC S9(9)  COMP-3 CALUE ZERO.
-          03 OUTPUT-RECDS-WRITTEN        PIC S9(9)  COMP-3 CALUE ZERO.
-          03 ITEM-RECDS-UPDATED      PIC S9(9)  COMP-3 CALUE ZERO.
-          03 ITEM-RECDS-INSERTED         PIC S9(9)  COMP-3 CALUE ZERO.
+          03 ITEM-RECDS-READ             PIC S9(9)  COMP-3 VALUE ZERO.
+          03 OUTPUT-RECDS-WRITTEN        PIC S9(9)  COMP-3 VALUE ZERO.
+          03 ITEM-RECDS-UPDATED      PIC S9(9)  COMP-3 VALUE ZERO.
+          03 ITEM-RECDS-INSERTED         PIC S9(9)  COMP-3 VALUE ZERO.
+          03 ITEM-RECDS-REJECTED         PIC S9(9)  COMP-3 VALUE ZERO.
+          03 ITEM-RECDS-SKIPPED          PIC S9(9)  COMP-3 VALUE ZERO.
+          03 ITEM-RECDS-VALID-ERROR      PIC S9(9)  COMP-3 VALUE ZERO.
+
+      ******************************************************************
+      * WORK AREA FOR THE END-OF-RUN RECONCILIATION REPORT.            *
+      ******************************************************************
+       01 RECON-WORK-AREA.
+          03 RECON-EXPECTED-PROC        PIC S9(9)  COMP-3 VALUE ZERO.
+          03 RECON-ACTUAL-PROC          PIC S9(9)  COMP-3 VALUE ZERO.
+          03 RECON-NUM-EDIT             PIC ZZZZZZZZ9.
+
+      ******************************************************************
+      * CAPTURES THE MOVE-STATUS AS IT CAME IN ON THE INPUT RECORD,    *
+      * BEFORE 2100-TRANSITION-MOV-STATUS CHANGES IT - NEEDED TO TELL  *
+      * A RECORD THAT TRANSITIONED TO COMPLETED THIS RUN APART FROM    *
+      * ONE THAT WAS ALREADY COMPLETED COMING IN, FOR THE MOVE-ADVICE  *
+      * EXTRACT.                                                       *
+      ******************************************************************
+       01 MOVE-ADVICE-WORK-AREA.
+          03 ORIG-MOV-STATUS            PIC X(11).
+
+      ******************************************************************
+      * STORELOC_TABLE BEFORE-IMAGE, SELECTED JUST AHEAD OF THE UPDATE *
+      * IN 3000-UPDATE-TABLE SO THE AUDIT TRAIL CAN SHOW WHAT THE ROW  *
+      * LOOKED LIKE BEFORE AS WELL AS AFTER. LEFT BLANK/ZERO FOR AN    *
+      * INSERT SINCE THERE IS NO PRIOR ROW.                            *
+      ******************************************************************
+       01 AUDIT-BEFORE-IMAGE.
+          03 AUDIT-BEFORE-MOV-STATUS    PIC X(11)  VALUE SPACES.
+          03 AUDIT-BEFORE-QUANTITY      PIC 9(5)   VALUE ZERO.
+          03 AUDIT-BEFORE-DEST-BIN      PIC X(10)  VALUE SPACES.
 
        01 SAMPLE-TABLE-DATA.
           03 ITEM-NUM                   PIC X(10).
-          03 STORAGE-LOC                PIC X(10)
-          03 MOV-STATUS             PIC X(10).
-       PROCEDURE DIVISION.
+          03 STORAGE-LOC                PIC X(10).
+          03 MOV-STATUS             PIC X(11).
+          03 QUANTITY                   PIC 9(5).
+          03 DEST-BIN                   PIC X(10).
+
+      ******************************************************************
+      * MOVE-STATUS TRANSITION TABLE - KEYED ON THE CURRENT STATUS ON  *
+      * THE INPUT RECORD, GIVING THE STATUS IT MOVES TO ON THIS RUN.   *
+      ******************************************************************
+       01 STATUS-TRANSITION-VALUES.
+          03 FILLER                     PIC X(22)
+                                         VALUE 'PENDING    COMPLETED  '.
+          03 FILLER                     PIC X(22)
+                                         VALUE 'IN-TRANSIT COMPLETED  '.
+          03 FILLER                     PIC X(22)
+                                         VALUE 'ON-HOLD    CANCELLED  '.
+          03 FILLER                     PIC X(22)
+                                         VALUE 'BACKORDEREDPENDING    '.
+
+       01 STATUS-TRANSITION-TABLE REDEFINES STATUS-TRANSITION-VALUES.
+          03 STT-ENTRY                  OCCURS 4 TIMES
+                                         INDEXED BY STT-IDX.
+             05 STT-FROM-STATUS         PIC X(11).
+             05 STT-TO-STATUS           PIC X(11).
+
+      ******************************************************************
+      * ITEM-MASTER AND LOCATION-MASTER ARE LOADED INTO THESE TABLES   *
+      * ONCE AT STARTUP SO EVERY INPUT RECORD CAN BE KEY-CHECKED        *
+      * WITHOUT RE-READING EITHER MASTER FILE. SIZED GENEROUSLY FOR A  *
+      * WAREHOUSE ITEM/LOCATION POPULATION.                            *
+      ******************************************************************
+       01 ITEM-MASTER-COUNT                PIC S9(8) COMP VALUE ZERO.
+       01 ITEM-MASTER-TABLE.
+          03 ITEM-MASTER-ENTRY             OCCURS 0 TO 50000 TIMES
+                                 DEPENDING ON ITEM-MASTER-COUNT
+                                 INDEXED BY ITM-IDX.
+             05 ITM-ITEM-NUM               PIC X(10).
+
+       01 LOCATION-MASTER-COUNT            PIC S9(8) COMP VALUE ZERO.
+       01 LOCATION-MASTER-TABLE.
+          03 LOCATION-MASTER-ENTRY         OCCURS 0 TO 50000 TIMES
+                                 DEPENDING ON LOCATION-MASTER-COUNT
+                                 INDEXED BY LOM-IDX.
+             05 LOM-STORAGE-LOC            PIC X(10).
+
+       LINKAGE SECTION.
+      ******************************************************************
+      * OPTIONAL JCL PARM - A 5-DIGIT COMMIT FREQUENCY OVERRIDE (E.G.   *
+      * PARM='05000'). WHEN THE STEP SUPPLIES NO PARM, PARM-LEN IS     *
+      * ZERO AND THE COMPILED-IN COMMIT-FREQUENCY DEFAULT IS KEPT.     *
+      ******************************************************************
+       01 PARM-AREA.
+          03 PARM-LEN                     PIC S9(4) COMP.
+          03 PARM-COMMIT-FREQ             PIC 9(5).
+
+       PROCEDURE DIVISION USING PARM-AREA.
 
        0000-INITIALIZE-PARA.
 
           MOVE WHEN-COMPILED TO D-WHEN-COMPILED.
           DISPLAY 'SAMPLE COMPLIED ON : ' D-WHEN-COMPILED.
+          ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+          CALL 'CEE3JBN' USING JOB-NAME JOB-STEP-NAME
+                                PROC-STEP-NAME JBN-FEEDBACK-CODE.
+          IF PARM-LEN = +5
+              MOVE PARM-COMMIT-FREQ TO COMMIT-FREQUENCY
+          END-IF.
           OPEN INPUT INFILE.
           IF FL-STAT-INP NOT = 00
           DISPLAY 'OPEN INPUT FILE ERROR - STAT :' FL-STAT-INP
@@ -72,11 +293,149 @@
           CALL 'CEE3ABD' USING DUMP-CODE
         END-IF.
 
+        OPEN OUTPUT REJECT-FILE.
+        IF FL-STAT-REJ NOT = 00
+          DISPLAY 'OPEN REJECT FILE ERROR - STAT :' FL-STAT-REJ
+          MOVE  +30                    TO DUMP-CODE
+          CALL 'CEE3ABD' USING DUMP-CODE
+        END-IF.
+
+        PERFORM 0100-GET-RESTART-POINT.
+
+        OPEN OUTPUT RECON-REPORT.
+        IF FL-STAT-RPT NOT = 00
+          DISPLAY 'OPEN RECON REPORT ERROR - STAT :' FL-STAT-RPT
+          MOVE  +50                    TO DUMP-CODE
+          CALL 'CEE3ABD' USING DUMP-CODE
+        END-IF.
+
+        OPEN OUTPUT MOVE-ADVICE-FILE.
+        IF FL-STAT-ADV NOT = 00
+          DISPLAY 'OPEN MOVE ADVICE FILE ERROR - STAT :' FL-STAT-ADV
+          MOVE  +60                    TO DUMP-CODE
+          CALL 'CEE3ABD' USING DUMP-CODE
+        END-IF.
+
+        OPEN OUTPUT VALIDATION-ERROR-REPORT.
+        IF FL-STAT-VAL NOT = 00
+          DISPLAY 'OPEN VALIDATION ERROR REPORT ERROR - STAT :'
+                  FL-STAT-VAL
+          MOVE  +90                    TO DUMP-CODE
+          CALL 'CEE3ABD' USING DUMP-CODE
+        END-IF.
+
+        OPEN OUTPUT AUDIT-FILE.
+        IF FL-STAT-AUD NOT = 00
+          DISPLAY 'OPEN AUDIT FILE ERROR - STAT :' FL-STAT-AUD
+          MOVE  +100                   TO DUMP-CODE
+          CALL 'CEE3ABD' USING DUMP-CODE
+        END-IF.
+
+        PERFORM 0200-LOAD-ITEM-MASTER.
+        PERFORM 0300-LOAD-LOCATION-MASTER.
+
         PERFORM 1000-READ-INPUT UNTIL INP-EOF-SW = 'Y'.
+        PERFORM 7000-COMMIT-CHECKPOINT.
+        PERFORM 7100-CLEAR-CHECKPOINT.
         PERFORM 6000-FINAL-COUNT.
         GOBACK.
 
       ******************************************************************
+      * ON A WARM RESTART THE CHECKPOINT FILE LEFT BY THE PRIOR (ABENDED*
+      * OR OTHERWISE INCOMPLETE) RUN HOLDS THE ITEM-NUM/STORAGE-LOC OF *
+      * THE LAST RECORD THAT WAS ACTUALLY COMMITTED. READ IT HERE SO   *
+      * 1000-READ-INPUT CAN SKIP PAST RECORDS ALREADY APPLIED INSTEAD  *
+      * OF REAPPLYING THE WHOLE FILE. A COLD START LEAVES THE FILE     *
+      * EMPTY/MISSING AND NOTHING IS SKIPPED. CHK-RUN-STATUS-IND OF    *
+      * 'C' MEANS THE RUN THAT WROTE IT FINISHED CLEANLY (SET BY      *
+      * 7100-CLEAR-CHECKPOINT) - THAT IS TREATED AS A COLD START SO A  *
+      * STALE CHECKPOINT LEFT OVER FROM YESTERDAY'S SUCCESSFUL RUN     *
+      * DOES NOT MAKE TODAY'S RUN SKIP ITS OWN FEED LOOKING FOR A KEY  *
+      * THAT WILL NEVER APPEAR.                                        *
+      ******************************************************************
+       0100-GET-RESTART-POINT.
+
+        OPEN INPUT CHECKPOINT-FILE.
+        IF FL-STAT-CHK = 00
+            READ CHECKPOINT-FILE
+                AT END MOVE 'N' TO RESTART-SW
+                NOT AT END
+                    IF CHK-RUN-STATUS-IND = 'C'
+                        MOVE 'N' TO RESTART-SW
+                    ELSE
+                        MOVE 'Y'             TO RESTART-SW
+                        MOVE CHK-ITEM-NUM    TO RESTART-ITEM-NUM
+                        MOVE CHK-STORAGE-LOC TO RESTART-STORAGE-LOC
+                        DISPLAY 'WARM RESTART - RESUMING AFTER ITEM '
+                            RESTART-ITEM-NUM ' / ' RESTART-STORAGE-LOC
+                    END-IF
+            END-READ
+            CLOSE CHECKPOINT-FILE
+        ELSE
+            MOVE 'N' TO RESTART-SW
+        END-IF.
+      ******************************************************************
+      * LOAD THE ITEM MASTER INTO MEMORY ONCE AT STARTUP SO EVERY      *
+      * INPUT RECORD'S ITEM-NUM CAN BE KEY-CHECKED AGAINST IT WITHOUT  *
+      * RE-READING THE MASTER FILE FOR EACH TRANSACTION.               *
+      ******************************************************************
+       0200-LOAD-ITEM-MASTER.
+
+        OPEN INPUT ITEM-MASTER.
+        IF FL-STAT-ITM NOT = 00
+          DISPLAY 'OPEN ITEM MASTER ERROR - STAT :' FL-STAT-ITM
+          MOVE  +70                    TO DUMP-CODE
+          CALL 'CEE3ABD' USING DUMP-CODE
+        END-IF.
+
+        MOVE 'N' TO MASTER-EOF-SW.
+        PERFORM 0210-READ-ITEM-MASTER UNTIL MASTER-EOF-SW = 'Y'.
+        CLOSE ITEM-MASTER.
+      ******************************************************************
+      * READ ONE ITEM MASTER RECORD AND LOAD IT INTO THE IN-MEMORY     *
+      * TABLE - PERFORMED FROM 0200-LOAD-ITEM-MASTER UNTIL EOF.        *
+      ******************************************************************
+       0210-READ-ITEM-MASTER.
+
+        READ ITEM-MASTER
+            AT END
+                MOVE 'Y' TO MASTER-EOF-SW
+            NOT AT END
+                ADD 1 TO ITEM-MASTER-COUNT
+                MOVE IM-ITEM-NUM
+                    TO ITM-ITEM-NUM (ITEM-MASTER-COUNT)
+        END-READ.
+      ******************************************************************
+      * LOAD THE LOCATION MASTER INTO MEMORY ONCE AT STARTUP THE SAME  *
+      * WAY THE ITEM MASTER IS LOADED ABOVE.                           *
+      ******************************************************************
+       0300-LOAD-LOCATION-MASTER.
+
+        OPEN INPUT LOCATION-MASTER.
+        IF FL-STAT-LOC NOT = 00
+          DISPLAY 'OPEN LOCATION MASTER ERROR - STAT :' FL-STAT-LOC
+          MOVE  +80                    TO DUMP-CODE
+          CALL 'CEE3ABD' USING DUMP-CODE
+        END-IF.
+
+        MOVE 'N' TO MASTER-EOF-SW.
+        PERFORM 0310-READ-LOCATION-MASTER UNTIL MASTER-EOF-SW = 'Y'.
+        CLOSE LOCATION-MASTER.
+      ******************************************************************
+      * READ ONE LOCATION MASTER RECORD AND LOAD IT INTO THE IN-MEMORY *
+      * TABLE - PERFORMED FROM 0300-LOAD-LOCATION-MASTER UNTIL EOF.    *
+      ******************************************************************
+       0310-READ-LOCATION-MASTER.
+
+        READ LOCATION-MASTER
+            AT END
+                MOVE 'Y' TO MASTER-EOF-SW
+            NOT AT END
+                ADD 1 TO LOCATION-MASTER-COUNT
+                MOVE LM-STORAGE-LOC
+                    TO LOM-STORAGE-LOC (LOCATION-MASTER-COUNT)
+        END-READ.
+      ******************************************************************
       * READ INPUT RECORD.                                             *
       ******************************************************************
        1000-READ-INPUT.
@@ -84,27 +443,194 @@
             AT END MOVE 'Y'     TO INP-EOF-SW.
         IF INP-EOF-SW = 'N'
             ADD +1 TO ITEM-RECDS-READ
-            PERFORM 2000-PROCESS-INPUT
+            IF RESTART-SW = 'Y'
+                PERFORM 1100-CHECK-RESTART-SKIP
+            ELSE
+                PERFORM 2000-PROCESS-INPUT
+            END-IF
             END-IF.
       ******************************************************************
-      * FORMAT INPUT RECORDS                                           *
+      * SKIP RECORDS ALREADY COMMITTED ON A PRIOR RUN. THE RECORD      *
+      * CARRYING THE RESTART KEY WAS THE LAST ONE COMMITTED, SO IT IS  *
+      * SKIPPED TOO AND NORMAL PROCESSING RESUMES ON THE NEXT RECORD.  *
+      ******************************************************************
+       1100-CHECK-RESTART-SKIP.
+
+        UNSTRING INPUT-RECORD DELIMITED BY ','
+                INTO ITEM-NUM , STORAGE-LOC
+        END-UNSTRING.
+        ADD 1 TO ITEM-RECDS-SKIPPED.
+        IF ITEM-NUM = RESTART-ITEM-NUM
+                AND STORAGE-LOC = RESTART-STORAGE-LOC
+            MOVE 'N' TO RESTART-SW
+        END-IF.
+      ******************************************************************
+      * FORMAT INPUT RECORDS. THE QUANTITY TOKEN IS UNSTRUNG INTO AN   *
+      * ALPHANUMERIC STAGING FIELD AND THEN MOVED INTO THE NUMERIC     *
+      * QUANTITY ITEM - UNSTRING ALWAYS LEFT-JUSTIFIES/SPACE-FILLS     *
+      * LIKE AN ALPHANUMERIC MOVE, REGARDLESS OF THE RECEIVING ITEM'S  *
+      * PICTURE, SO UNSTRINGING DIRECTLY INTO A NUMERIC FIELD WOULD    *
+      * LEAVE TRAILING SPACES EMBEDDED IN IT FOR ANY QUANTITY SHORTER  *
+      * THAN 5 DIGITS. THE MOVE TO THE NUMERIC ITEM IS WHAT ACTUALLY   *
+      * RIGHT-JUSTIFIES AND ZERO-FILLS IT.                             *
       ******************************************************************
        2000-PROCESS-INPUT.
 
-        INITIALIZE OUTPUT-RECORD.
-        MOVE INPUT-RECORD TO  OUTPUT-RECORD.
-        INSPECT OUTPUT-RECORD REPLACING
-            ALL 'PENDING  ' BY 'COMPLETED'.
-        UNSTRING OUTPUT-RECORD DELIMITED BY ','
-                INTO ITEM-NUM , STORAGE-LOC , MOV-STATUS
+        UNSTRING INPUT-RECORD DELIMITED BY ','
+                INTO ITEM-NUM OF SAMPLE-TABLE-DATA,
+                     STORAGE-LOC OF SAMPLE-TABLE-DATA,
+                     MOV-STATUS OF SAMPLE-TABLE-DATA,
+                     QUANTITY-ALPHA,
+                     DEST-BIN OF SAMPLE-TABLE-DATA
         END-UNSTRING.
-        PERFORM 3000-UPDATE-TABLE.
+        MOVE QUANTITY-ALPHA TO QUANTITY OF SAMPLE-TABLE-DATA.
+        MOVE MOV-STATUS OF SAMPLE-TABLE-DATA TO ORIG-MOV-STATUS.
+        MOVE 'N' TO SQL-UPDATE-SW.
+        PERFORM 2100-TRANSITION-MOV-STATUS.
+        PERFORM 2150-BUILD-OUTPUT-RECORD.
+        PERFORM 2300-VALIDATE-KEYS.
+        IF VALID-KEYS-SW = 'Y'
+            PERFORM 3000-UPDATE-TABLE
+        ELSE
+            PERFORM 2400-WRITE-VALIDATION-ERROR
+        END-IF.
         PERFORM 5000-WRITE-OUTPUT.
+        IF MOV-STATUS OF SAMPLE-TABLE-DATA = 'COMPLETED  '
+                AND ORIG-MOV-STATUS NOT = 'COMPLETED  '
+                AND VALID-KEYS-SW = 'Y'
+                AND SQL-UPDATE-SW = 'Y'
+            PERFORM 5100-WRITE-MOVE-ADVICE
+        END-IF.
+        PERFORM 2200-COMMIT-CHECK.
+      ******************************************************************
+      * COMMIT EVERY COMMIT-FREQUENCY RECORDS AND DROP A CHECKPOINT SO *
+      * A WARM RESTART KNOWS HOW FAR THE PRIOR RUN GOT.                *
+      ******************************************************************
+       2200-COMMIT-CHECK.
+
+        ADD 1 TO COMMIT-COUNTER.
+        IF COMMIT-COUNTER >= COMMIT-FREQUENCY
+            PERFORM 7000-COMMIT-CHECKPOINT
+        END-IF.
+      ******************************************************************
+      * DRIVE THE MOVE-STATUS CHANGE OFF THE TRANSITION TABLE RATHER   *
+      * THAN A SINGLE HARDCODED PENDING-TO-COMPLETED SWAP. EACH STATUS *
+      * WE RECOGNIZE MOVES TO ITS OWN NEXT-STATE; ANYTHING NOT IN THE  *
+      * TABLE PASSES THROUGH UNCHANGED. THIS COMPARES AND MOVES THE    *
+      * PARSED MOV-STATUS FIELD ITSELF (AN EXACT 11-BYTE MATCH) RATHER *
+      * THAN INSPECTING THE RAW COMMA-DELIMITED RECORD, WHICH ONLY     *
+      * WORKED BY ACCIDENT WHEN MOV-STATUS WAS THE LAST, SPACE-PADDED  *
+      * FIELD IN THE RECORD - NOW THAT QUANTITY AND DEST-BIN FOLLOW IT,*
+      * THE STATUS TEXT ON THE WIRE IS FOLLOWED BY A COMMA, NOT PADDING*
+      * SPACES, SO INSPECT REPLACING AGAINST SPACE-PADDED LITERALS     *
+      * WOULD NO LONGER MATCH.                                         *
+      ******************************************************************
+       2100-TRANSITION-MOV-STATUS.
+
+        SET STT-IDX TO 1.
+        SEARCH STT-ENTRY
+            AT END
+                CONTINUE
+            WHEN STT-FROM-STATUS (STT-IDX) =
+                                    MOV-STATUS OF SAMPLE-TABLE-DATA
+                MOVE STT-TO-STATUS (STT-IDX)
+                                 TO MOV-STATUS OF SAMPLE-TABLE-DATA
+        END-SEARCH.
+      ******************************************************************
+      * REBUILD THE OUTPUT RECORD FROM THE PARSED (AND NOW TRANSITIONED*
+      * ) FIELDS RATHER THAN PATCHING THE RAW INPUT TEXT, SINCE THE    *
+      * STATUS CHANGE IS NOW APPLIED TO THE PARSED FIELD, NOT THE RAW  *
+      * RECORD.                                                        *
+      ******************************************************************
+       2150-BUILD-OUTPUT-RECORD.
+
+        INITIALIZE OUTPUT-RECORD.
+        STRING ITEM-NUM OF SAMPLE-TABLE-DATA    DELIMITED BY SPACE
+               ','                               DELIMITED BY SIZE
+               STORAGE-LOC OF SAMPLE-TABLE-DATA DELIMITED BY SPACE
+               ','                               DELIMITED BY SIZE
+               MOV-STATUS OF SAMPLE-TABLE-DATA  DELIMITED BY SPACE
+               ','                               DELIMITED BY SIZE
+               QUANTITY OF SAMPLE-TABLE-DATA    DELIMITED BY SIZE
+               ','                               DELIMITED BY SIZE
+               DEST-BIN OF SAMPLE-TABLE-DATA    DELIMITED BY SPACE
+               INTO OUTPUT-RECORD
+        END-STRING.
+      ******************************************************************
+      * CHECK THE ITEM-NUM AND STORAGE-LOC ON THIS RECORD AGAINST THE  *
+      * ITEM AND LOCATION MASTERS BEFORE ANY STORELOC_TABLE UPDATE IS  *
+      * ATTEMPTED. AN UNKNOWN KEY IS LEFT ALONE RATHER THAN FALLING    *
+      * THROUGH TO 4000-INSERT-TABLE AND CREATING A PHANTOM ROW.       *
+      ******************************************************************
+       2300-VALIDATE-KEYS.
+
+        MOVE 'Y' TO VALID-KEYS-SW.
+
+        SET ITM-IDX TO 1.
+        SEARCH ITEM-MASTER-ENTRY
+            AT END
+                MOVE 'N' TO VALID-KEYS-SW
+            WHEN ITM-ITEM-NUM (ITM-IDX) = ITEM-NUM OF SAMPLE-TABLE-DATA
+                CONTINUE
+        END-SEARCH.
+
+        SET LOM-IDX TO 1.
+        SEARCH LOCATION-MASTER-ENTRY
+            AT END
+                MOVE 'N' TO VALID-KEYS-SW
+            WHEN LOM-STORAGE-LOC (LOM-IDX) =
+                                    STORAGE-LOC OF SAMPLE-TABLE-DATA
+                CONTINUE
+        END-SEARCH.
+      ******************************************************************
+      * LOG AN UNKNOWN ITEM-NUM/STORAGE-LOC TO THE VALIDATION ERROR    *
+      * REPORT FOR THE WAREHOUSE DESK TO RESEARCH - THIS RECORD NEVER  *
+      * REACHES 3000-UPDATE-TABLE.                                    *
+      ******************************************************************
+       2400-WRITE-VALIDATION-ERROR.
+
+        ADD 1 TO ITEM-RECDS-VALID-ERROR.
+        MOVE SPACES TO VALIDATION-ERROR-LINE.
+        STRING 'INVALID KEY - ITEM: '      DELIMITED BY SIZE
+               ITEM-NUM OF SAMPLE-TABLE-DATA DELIMITED BY SIZE
+               '  LOCATION: '               DELIMITED BY SIZE
+               STORAGE-LOC OF SAMPLE-TABLE-DATA DELIMITED BY SIZE
+               ' NOT ON MASTER FILE'        DELIMITED BY SIZE
+               INTO VALIDATION-ERROR-LINE
+        END-STRING.
+        WRITE VALIDATION-ERROR-LINE.
       ******************************************************************
       * TABLE UPDATE                                                   *
       ******************************************************************
        3000-UPDATE-TABLE.
 
+        MOVE SPACES TO AUDIT-BEFORE-MOV-STATUS AUDIT-BEFORE-DEST-BIN.
+        MOVE ZERO   TO AUDIT-BEFORE-QUANTITY.
+        EXEC SQL
+             SELECT MOVE_STATUS, QUANTITY, DEST_BIN
+               INTO :AUDIT-BEFORE-MOV-STATUS, :AUDIT-BEFORE-QUANTITY,
+                    :AUDIT-BEFORE-DEST-BIN
+               FROM STORELOC_TABLE
+              WHERE ITEM_NUM      = :SAMPLE-TABLE-DATA.ITEM-NUM
+                AND STORAGE_LOC   = :SAMPLE-TABLE-DATA.STORAGE-LOC
+        END-EXEC.
+
+      ******************************************************************
+      * SQLCODE +100 ON THE SELECT ABOVE JUST MEANS NO PRIOR ROW (THE  *
+      * SPACES/ZERO DEFAULTS SET ABOVE ALREADY COVER THAT CASE, SAME AS*
+      * 4000-INSERT-TABLE). ANYTHING ELSE OTHER THAN 0 OR +100 IS A    *
+      * REAL DB ERROR ON THE BEFORE-IMAGE LOOKUP ITSELF - FLAG IT HERE *
+      * RATHER THAN LETTING THE AUDIT TRAIL SHOW A FALSE EMPTY BEFORE- *
+      * IMAGE FOR A ROW THAT ACTUALLY HAD PRIOR DATA.                  *
+      ******************************************************************
+        IF SQLCODE NOT = 0 AND SQLCODE NOT = +100
+            DISPLAY '3000-UPDATE-TABLE'
+            DISPLAY 'WARNING - AUDIT BEFORE-IMAGE SELECT FAILED - '
+                    'SQLCODE : ' SQLCODE
+            DISPLAY 'ITEM_NUM : '    ITEM-NUM OF SAMPLE-TABLE-DATA
+            DISPLAY 'STORAGE-LOC : ' STORAGE-LOC OF SAMPLE-TABLE-DATA
+        END-IF.
+
         EXEC SQL
              UPDATE STORELOC_TABLE
                 SET ITEM_NUM        =
@@ -112,7 +638,11 @@
                     STORAGE_LOC      =
                             :SAMPLE-TABLE-DATA.STORAGE-LOC,
                     MOVE_STATUS     =
-                            :SAMPLE-TABLE-DATA.MOVE-STATUS
+                            :SAMPLE-TABLE-DATA.MOV-STATUS,
+                    QUANTITY        =
+                            :SAMPLE-TABLE-DATA.QUANTITY,
+                    DEST_BIN        =
+                            :SAMPLE-TABLE-DATA.DEST-BIN
                 WHERE ITEM_NUM        = :SAMPLE-TABLE-DATA.ITEM-NUM
                     AND STORAGE_LOC   = :SAMPLE-TABLE-DATA.STORAGE-LOC
         END-EXEC.
@@ -120,6 +650,9 @@
         EVALUATE SQLCODE
             WHEN 0
                 ADD 1 TO ITEM-RECDS-UPDATED
+                MOVE 'Y' TO SQL-UPDATE-SW
+                MOVE '3000-UPDATE-TABLE' TO AUD-SOURCE-PARA
+                PERFORM 9000-WRITE-AUDIT-RECORD
             WHEN +100
                 PERFORM 4000-INSERT-TABLE
             WHEN OTHER
@@ -129,6 +662,8 @@
                                         SAMPLE-TABLE-DATA
                 DISPLAY 'STORAGE-LOC : ' STORAGE-LOC OF
                                         SAMPLE-TABLE-DATA
+                MOVE '3000-UPDATE-TABLE' TO REJ-SOURCE-PARA
+                PERFORM 8000-WRITE-REJECT-RECORD
         END-EVALUATE.
 
       ******************************************************************
@@ -136,21 +671,30 @@
       ******************************************************************
        4000-INSERT-TABLE.
 
+        MOVE SPACES TO AUDIT-BEFORE-MOV-STATUS AUDIT-BEFORE-DEST-BIN.
+        MOVE ZERO   TO AUDIT-BEFORE-QUANTITY.
        EXEC SQL
         INSERT INTO STORELOC_TABLE
                 (ITEM_NUM
                 ,STORAGE_LOC
-                ,MOV_STATUS)
+                ,MOVE_STATUS
+                ,QUANTITY
+                ,DEST_BIN)
         VALUES
             (:SAMPLE-TABLE-DATA.ITEM-NUM
             ,:SAMPLE-TABLE-DATA.STORAGE-LOC
-            ,:SAMPLE-TABLE-DATA.MOVE-STATUS)
+            ,:SAMPLE-TABLE-DATA.MOV-STATUS
+            ,:SAMPLE-TABLE-DATA.QUANTITY
+            ,:SAMPLE-TABLE-DATA.DEST-BIN)
 
        END-EXEC.
 
        EVALUATE SQLCODE
         WHEN 0
             ADD 1 TO ITEM-RECDS-INSERTED
+            MOVE 'Y' TO SQL-UPDATE-SW
+            MOVE '4000-INSERT-TABLE' TO AUD-SOURCE-PARA
+            PERFORM 9000-WRITE-AUDIT-RECORD
         WHEN OTHER
             DISPLAY '4000-INSERT-TABLE'
             DISPLAY 'ERROR ON INSERT '
@@ -158,6 +702,8 @@
                                     SAMPLE-TABLE-DATA
             DISPLAY 'ITEM_NUM : '       STORAGE-LOC OF
                                     SAMPLE-TABLE-DATA
+            MOVE '4000-INSERT-TABLE' TO REJ-SOURCE-PARA
+            PERFORM 8000-WRITE-REJECT-RECORD
         END-EVALUATE.
 
       ******************************************************************
@@ -168,12 +714,235 @@
         WRITE OUTPUT-RECORD.
         ADD +1                      TO OUTPUT-RECDS-WRITTEN.
       ******************************************************************
+      * DOWNSTREAM 3PL/EDI MOVE-ADVICE EXTRACT - ONE RECORD FOR EVERY  *
+      * MOVE THAT TRANSITIONED TO COMPLETED ON THIS RUN, SO THE 3PL    *
+      * ONLY SEES MOVES THAT ACTUALLY FINISHED TODAY. THE CALLER ONLY  *
+      * PERFORMS THIS WHEN SQL-UPDATE-SW IS 'Y', I.E. THE UPDATE OR    *
+      * INSERT AGAINST STORELOC_TABLE ACTUALLY SUCCEEDED - A RECORD    *
+      * THAT FAILED SQL AND WENT TO REJECT-FILE MUST NEVER TELL        *
+      * BILLING A MOVE COMPLETED THAT WAS NEVER APPLIED.               *
+      ******************************************************************
+       5100-WRITE-MOVE-ADVICE.
+
+        MOVE ITEM-NUM    OF SAMPLE-TABLE-DATA TO MADV-ITEM-NUM.
+        MOVE STORAGE-LOC OF SAMPLE-TABLE-DATA TO MADV-STORAGE-LOC.
+        MOVE MOV-STATUS  OF SAMPLE-TABLE-DATA TO MADV-MOV-STATUS.
+        MOVE RUN-DATE                          TO MADV-MOVE-DATE.
+        WRITE MOVE-ADVICE-RECORD.
+      ******************************************************************
+      * COMMIT THE UNIT OF WORK AND REFRESH THE CHECKPOINT FILE WITH   *
+      * THE LAST RECORD PROCESSED SO A WARM RESTART KNOWS WHERE TO     *
+      * PICK BACK UP. CHECKPOINT-FILE IS NOT OPENED FOR OUTPUT UNTIL   *
+      * THIS, THE FIRST ACTUAL CHECKPOINT WRITE OF THE RUN - OPENING   *
+      * IT UP FRONT IN 0000-INITIALIZE-PARA WOULD TRUNCATE A WARM      *
+      * RESTART'S CHECKPOINT BEFORE THIS RUN HAD COMMITTED ANYTHING OF *
+      * ITS OWN, SO AN ABEND BEFORE THE FIRST COMMIT WOULD LEAVE THE   *
+      * FILE EMPTY AND TURN THE NEXT RUN'S WARM RESTART INTO A COLD    *
+      * START THAT REPROCESSES EVERYTHING THE ORIGINAL RUN ALREADY     *
+      * APPLIED. CHKPFILE-OPEN-SW TRACKS WHETHER THIS RUN HAS OPENED   *
+      * THE FILE YET SO ONLY THE SECOND AND LATER CALLS CLOSE IT FIRST.*
+      ******************************************************************
+       7000-COMMIT-CHECKPOINT.
+
+        EXEC SQL
+            COMMIT
+        END-EXEC.
+
+        IF CHKPFILE-OPEN-SW = 'Y'
+            CLOSE CHECKPOINT-FILE
+        END-IF.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        IF FL-STAT-CHK NOT = 00
+          DISPLAY 'OPEN CHECKPOINT FILE ERROR - STAT :' FL-STAT-CHK
+          MOVE  +40                    TO DUMP-CODE
+          CALL 'CEE3ABD' USING DUMP-CODE
+        END-IF.
+        MOVE 'Y' TO CHKPFILE-OPEN-SW.
+        MOVE ITEM-NUM    OF SAMPLE-TABLE-DATA TO CHK-ITEM-NUM.
+        MOVE STORAGE-LOC OF SAMPLE-TABLE-DATA TO CHK-STORAGE-LOC.
+        MOVE 'I'                              TO CHK-RUN-STATUS-IND.
+        WRITE CHECKPOINT-RECORD.
+        MOVE ZERO TO COMMIT-COUNTER.
+      ******************************************************************
+      * CALLED ONCE, ONLY AFTER THE INPUT FILE HAS BEEN READ TO EOF AND *
+      * THE FINAL COMMIT/CHECKPOINT ABOVE HAS RUN CLEAN - MARKS THE     *
+      * CHECKPOINT RECORD 'COMPLETE' RATHER THAN 'IN PROGRESS' SO      *
+      * 0100-GET-RESTART-POINT ON TOMORROW'S RUN TREATS IT AS A COLD   *
+      * START INSTEAD OF TRYING TO WARM-RESTART AGAINST A KEY THAT     *
+      * ALREADY FINISHED.                                              *
+      ******************************************************************
+       7100-CLEAR-CHECKPOINT.
+
+        CLOSE CHECKPOINT-FILE.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        MOVE SPACES TO CHK-ITEM-NUM CHK-STORAGE-LOC.
+        MOVE 'C'    TO CHK-RUN-STATUS-IND.
+        WRITE CHECKPOINT-RECORD.
+      ******************************************************************
+      * WRITE A REJECTED UPDATE/INSERT TO THE REJECT FILE SO IT CAN BE *
+      * RESEARCHED AND RESUBMITTED - CARRIES THE ORIGINAL INPUT RECORD,*
+      * THE PARAGRAPH THAT REJECTED IT, AND THE SQLCODE RETURNED.      *
+      ******************************************************************
+       8000-WRITE-REJECT-RECORD.
+
+        MOVE INPUT-RECORD              TO REJ-INPUT-DATA.
+        MOVE SQLCODE                   TO REJ-SQLCODE.
+        WRITE REJECT-RECORD.
+        ADD +1                      TO ITEM-RECDS-REJECTED.
+      ******************************************************************
+      * BEFORE/AFTER AUDIT TRAIL FOR EVERY SUCCESSFUL UPDATE OR INSERT *
+      * AGAINST STORELOC_TABLE - AUD-SOURCE-PARA AND THE BEFORE-IMAGE  *
+      * ARE SET BY THE CALLER (3000-UPDATE-TABLE OR 4000-INSERT-TABLE) *
+      * BEFORE THIS IS PERFORMED.                                      *
+      ******************************************************************
+       9000-WRITE-AUDIT-RECORD.
+
+        MOVE ITEM-NUM    OF SAMPLE-TABLE-DATA TO AUD-ITEM-NUM.
+        MOVE STORAGE-LOC OF SAMPLE-TABLE-DATA TO AUD-STORAGE-LOC.
+        MOVE AUDIT-BEFORE-MOV-STATUS           TO AUD-BEFORE-MOV-STATUS.
+        MOVE AUDIT-BEFORE-QUANTITY             TO AUD-BEFORE-QUANTITY.
+        MOVE AUDIT-BEFORE-DEST-BIN             TO AUD-BEFORE-DEST-BIN.
+        MOVE MOV-STATUS  OF SAMPLE-TABLE-DATA TO AUD-AFTER-MOV-STATUS.
+        MOVE QUANTITY    OF SAMPLE-TABLE-DATA TO AUD-AFTER-QUANTITY.
+        MOVE DEST-BIN    OF SAMPLE-TABLE-DATA TO AUD-AFTER-DEST-BIN.
+        MOVE RUN-DATE                          TO AUD-RUN-DATE.
+        MOVE JOB-NAME                          TO AUD-JOB-NAME.
+        WRITE AUDIT-RECORD.
+      ******************************************************************
+      * BUILD THE RECONCILIATION REPORT HANDED TO THE WAREHOUSE        *
+      * SUPERVISOR TO SIGN OFF THE OVERNIGHT RUN. READ MUST TIE TO     *
+      * WRITTEN PLUS SKIPPED, AND WRITTEN MUST TIE TO UPDATED PLUS     *
+      * INSERTED PLUS REJECTED - EITHER MISMATCH IS FLAGGED AS AN      *
+      * EXCEPTION RATHER THAN LEFT FOR SOMEONE TO NOTICE LATER.        *
+      ******************************************************************
+       6100-WRITE-RECON-REPORT.
+
+        MOVE 'N' TO RECON-EXCEPTION-SW.
+        COMPUTE RECON-EXPECTED-PROC =
+            OUTPUT-RECDS-WRITTEN + ITEM-RECDS-SKIPPED.
+        IF ITEM-RECDS-READ NOT = RECON-EXPECTED-PROC
+            MOVE 'Y' TO RECON-EXCEPTION-SW
+        END-IF.
+
+        COMPUTE RECON-ACTUAL-PROC =
+            ITEM-RECDS-UPDATED + ITEM-RECDS-INSERTED
+            + ITEM-RECDS-REJECTED + ITEM-RECDS-VALID-ERROR.
+        IF OUTPUT-RECDS-WRITTEN NOT = RECON-ACTUAL-PROC
+            MOVE 'Y' TO RECON-EXCEPTION-SW
+        END-IF.
+
+      ******************************************************************
+      * A RESTART-SW STILL 'Y' AT EOF MEANS THE CHECKPOINT KEY FROM A  *
+      * PRIOR RUN WAS NEVER MATCHED ON THIS FEED (STALE OR CORRUPTED   *
+      * CHECKPOINT, OR THE FEED CHANGED UNDERNEATH IT) - EVERY RECORD  *
+      * WAS SKIPPED AND NOTHING WAS ACTUALLY PROCESSED. THE COUNTS     *
+      * ABOVE STILL TIE OUT IN THAT CASE SINCE READ TIES TO SKIPPED,   *
+      * SO IT HAS TO BE FLAGGED HERE EXPLICITLY RATHER THAN LEFT TO    *
+      * LOOK LIKE A CLEAN RUN.                                         *
+      ******************************************************************
+        IF RESTART-SW = 'Y'
+            MOVE 'Y' TO RECON-EXCEPTION-SW
+        END-IF.
+
+        MOVE SPACES TO RECON-REPORT-LINE.
+        STRING 'WHSE_CBL_BATCH RECONCILIATION REPORT - RUN DATE '
+               DELIMITED BY SIZE
+               RUN-DATE                    DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+        END-STRING.
+        WRITE RECON-REPORT-LINE.
+
+        MOVE ALL '-' TO RECON-REPORT-LINE.
+        WRITE RECON-REPORT-LINE.
+
+        MOVE ITEM-RECDS-READ TO RECON-NUM-EDIT.
+        MOVE SPACES TO RECON-REPORT-LINE.
+        STRING 'INPUT  RECORDS READ          ' DELIMITED BY SIZE
+               RECON-NUM-EDIT               DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+        END-STRING.
+        WRITE RECON-REPORT-LINE.
+
+        MOVE OUTPUT-RECDS-WRITTEN TO RECON-NUM-EDIT.
+        MOVE SPACES TO RECON-REPORT-LINE.
+        STRING 'OUTPUT RECORDS WRITTEN       ' DELIMITED BY SIZE
+               RECON-NUM-EDIT               DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+        END-STRING.
+        WRITE RECON-REPORT-LINE.
+
+        MOVE ITEM-RECDS-UPDATED TO RECON-NUM-EDIT.
+        MOVE SPACES TO RECON-REPORT-LINE.
+        STRING 'RECORDS UPDATED IN DB        ' DELIMITED BY SIZE
+               RECON-NUM-EDIT               DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+        END-STRING.
+        WRITE RECON-REPORT-LINE.
+
+        MOVE ITEM-RECDS-INSERTED TO RECON-NUM-EDIT.
+        MOVE SPACES TO RECON-REPORT-LINE.
+        STRING 'RECORDS INSERTED IN DB       ' DELIMITED BY SIZE
+               RECON-NUM-EDIT               DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+        END-STRING.
+        WRITE RECON-REPORT-LINE.
+
+        MOVE ITEM-RECDS-REJECTED TO RECON-NUM-EDIT.
+        MOVE SPACES TO RECON-REPORT-LINE.
+        STRING 'RECORDS REJECTED             ' DELIMITED BY SIZE
+               RECON-NUM-EDIT               DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+        END-STRING.
+        WRITE RECON-REPORT-LINE.
+
+        MOVE ITEM-RECDS-SKIPPED TO RECON-NUM-EDIT.
+        MOVE SPACES TO RECON-REPORT-LINE.
+        STRING 'RECORDS SKIPPED ON RESTART   ' DELIMITED BY SIZE
+               RECON-NUM-EDIT               DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+        END-STRING.
+        WRITE RECON-REPORT-LINE.
+
+        MOVE ITEM-RECDS-VALID-ERROR TO RECON-NUM-EDIT.
+        MOVE SPACES TO RECON-REPORT-LINE.
+        STRING 'RECORDS FAILING KEY VALIDATION' DELIMITED BY SIZE
+               RECON-NUM-EDIT               DELIMITED BY SIZE
+               INTO RECON-REPORT-LINE
+        END-STRING.
+        WRITE RECON-REPORT-LINE.
+
+        MOVE ALL '-' TO RECON-REPORT-LINE.
+        WRITE RECON-REPORT-LINE.
+
+        MOVE SPACES TO RECON-REPORT-LINE.
+        IF RECON-EXCEPTION-SW = 'Y'
+            STRING '*** EXCEPTION - RECORD COUNTS DO NOT TIE OUT - ',
+                   'DO NOT SIGN OFF THIS RUN ***'
+                   DELIMITED BY SIZE
+                   INTO RECON-REPORT-LINE
+            END-STRING
+        ELSE
+            STRING 'COUNTS TIE OUT - OK FOR WAREHOUSE SUPERVISOR ',
+                   'SIGN-OFF'
+                   DELIMITED BY SIZE
+                   INTO RECON-REPORT-LINE
+            END-STRING
+        END-IF.
+        WRITE RECON-REPORT-LINE.
+      ******************************************************************
       * FINAL DISPLAY OF COUNTS                                        *
       ******************************************************************
        6000-FINAL-COUNT.
 
+        PERFORM 6100-WRITE-RECON-REPORT.
         CLOSE INFILE
-              OUT.
+              OUT
+              REJECT-FILE
+              CHECKPOINT-FILE
+              RECON-REPORT
+              MOVE-ADVICE-FILE
+              VALIDATION-ERROR-REPORT
+              AUDIT-FILE.
         DISPLAY "-----------------------------------------------------".
         DISPLAY "*** SAMPLE - READ,WRITE,UPDATE,INSERT  OUNTS      ***".
         DISPLAY "-----------------------------------------------------".
@@ -181,5 +950,13 @@
         DISPLAY 'OUTPUT     RECDS WRITTEN       ' OUTPUT-RECDS-WRITTEN.
         DISPLAY 'RECORDS    UPDATED IN DB       ' ITEM-RECDS-UPDATED.
         DISPLAY 'RECORDS    UPDATED IN DB       ' ITEM-RECDS-INSERTED.
+        DISPLAY 'RECORDS    REJECTED            ' ITEM-RECDS-REJECTED.
+        DISPLAY 'RECORDS    SKIPPED ON RESTART   ' ITEM-RECDS-SKIPPED.
+        DISPLAY 'RECORDS    FAILING KEY VALIDATION '
+                ITEM-RECDS-VALID-ERROR.
+        IF RECON-EXCEPTION-SW = 'Y'
+            DISPLAY '*** RECONCILIATION EXCEPTION - COUNTS DO NOT TIE '
+                    'OUT ***'
+        END-IF.
         DISPLAY "-----------------------------------------------------".
 
