@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WHSE_CBL_INQUIRY.
+      *SECURITY.      OPERACTION, REVISION, AND DISTRIBUTION
+      *            OF THIS PROGRAM BY WRITTEN AUTHORIZATION
+      *            OF THE ABOVE INSTALLACTION ONLY.
+      *DATE-WRITTEN.  08/08/26.
+      *DATE-COMPLETED.
+      **************************CC109**********************************
+      * COMPANION ON-DEMAND INQUIRY PROGRAM FOR STORELOC_TABLE. TAKES  *
+      * AN ITEM-NUM OR A STORAGE-LOC ON THE PARAMETER RECORD AND       *
+      * PRINTS EVERY MATCHING ROW - USED BY THE WAREHOUSE DESK TO      *
+      * LOOK UP WHERE AN ITEM IS STORED, OR WHAT IS SITTING IN A BIN,  *
+      * WITHOUT RUNNING THE FULL BATCH UPDATE.                         *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT INQUIRY-REPORT ASSIGN TO INQRPT
+            FILE STATUS IS FL-STAT-RPT.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD INQUIRY-REPORT
+          LABEL RECORDS ARE STANDARD
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 CHARACTERS.
+       01 INQUIRY-REPORT-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01   PROGRAM-WORK-AREA.
+        03 D-WHEN-COMPILED           PIC X(8)BBX(8)     VALUE SPACES.
+        03 DUMP-CODE                 PIC S9(9) COMP     VALUE ZERO.
+
+       01 SWITCHES.
+          03 PARM-EOF-SW             PIC    X   VALUE 'N'.
+          03 CURSOR-EOF-SW           PIC    X   VALUE 'N'.
+          03 ANY-MATCH-SW            PIC    X   VALUE 'N'.
+
+       01 FILE-STATUS.
+          03 FL-STAT-RPT                 PIC X(2)   VALUE SPACES.
+
+       01 PARM-ITEM-NUM                   PIC X(10) VALUE SPACES.
+       01 PARM-STORAGE-LOC                PIC X(10) VALUE SPACES.
+
+       01 SAMPLE-TABLE-DATA.
+          03 ITEM-NUM                   PIC X(10).
+          03 STORAGE-LOC                PIC X(10).
+          03 MOV-STATUS             PIC X(11).
+          03 QUANTITY                   PIC 9(5).
+          03 DEST-BIN                   PIC X(10).
+
+       01 INQ-QTY-EDIT                   PIC ZZZZ9.
+
+       LINKAGE SECTION.
+      ******************************************************************
+      * JCL PARM GIVING THE ITEM-NUM AND/OR STORAGE-LOC TO LOOK UP -   *
+      * THE SAME LINKAGE SECTION PARM IDIOM WHSE_CBL_BATCH USES FOR    *
+      * ITS COMMIT-FREQUENCY OVERRIDE. ONLY ONE OF THE TWO KEYS NEEDS  *
+      * TO BE SUPPLIED - PAD THE OTHER WITH SPACES (E.G. PARM=         *
+      * 'ITEM000001  ' FOR AN ITEM-NUM-ONLY LOOKUP). WHEN THE CALLER   *
+      * SUPPLIES NO PARM, PARM-LEN IS ZERO AND NO INQUIRY IS RUN.      *
+      ******************************************************************
+       01 PARM-AREA.
+          03 PARM-LEN                     PIC S9(4) COMP.
+          03 PARM-KEY-ITEM-NUM            PIC X(10).
+          03 PARM-KEY-STORAGE-LOC         PIC X(10).
+
+       PROCEDURE DIVISION USING PARM-AREA.
+
+       0000-INITIALIZE-PARA.
+
+          MOVE WHEN-COMPILED TO D-WHEN-COMPILED.
+          DISPLAY 'INQUIRY COMPLIED ON : ' D-WHEN-COMPILED.
+          IF PARM-LEN = +20
+              MOVE PARM-KEY-ITEM-NUM    TO PARM-ITEM-NUM
+              MOVE PARM-KEY-STORAGE-LOC TO PARM-STORAGE-LOC
+              MOVE 'N'                  TO PARM-EOF-SW
+          ELSE
+              MOVE 'Y' TO PARM-EOF-SW
+              DISPLAY 'NO PARAMETER SUPPLIED'
+          END-IF.
+          OPEN OUTPUT INQUIRY-REPORT.
+          IF FL-STAT-RPT NOT = 00
+          DISPLAY 'OPEN INQUIRY REPORT ERROR - STAT :' FL-STAT-RPT
+          MOVE  +20                   TO DUMP-CODE
+          CALL 'CEE3ABD' USING DUMP-CODE
+        END-IF.
+
+          IF PARM-EOF-SW NOT = 'Y'
+              PERFORM 2000-PROCESS-INQUIRY
+          END-IF.
+          PERFORM 6000-FINAL-COUNT.
+          GOBACK.
+
+      ******************************************************************
+      * CURSOR OVER STORELOC_TABLE FOR EVERY ROW MATCHING THE          *
+      * PARAMETER ITEM-NUM OR STORAGE-LOC, WRITTEN TO THE REPORT.       *
+      ******************************************************************
+       2000-PROCESS-INQUIRY.
+
+        EXEC SQL
+             DECLARE INQUIRY-CURSOR CURSOR FOR
+             SELECT ITEM_NUM, STORAGE_LOC, MOVE_STATUS,
+                    QUANTITY, DEST_BIN
+                FROM STORELOC_TABLE
+               WHERE (:PARM-ITEM-NUM    = SPACES
+                       OR ITEM_NUM      = :PARM-ITEM-NUM)
+                 AND (:PARM-STORAGE-LOC = SPACES
+                       OR STORAGE_LOC   = :PARM-STORAGE-LOC)
+        END-EXEC.
+
+        EXEC SQL
+             OPEN INQUIRY-CURSOR
+        END-EXEC.
+
+          MOVE SPACES TO INQUIRY-REPORT-LINE.
+          STRING 'STORELOC_TABLE INQUIRY - ITEM: ' DELIMITED BY SIZE
+                 PARM-ITEM-NUM          DELIMITED BY SIZE
+                 '  LOCATION: '         DELIMITED BY SIZE
+                 PARM-STORAGE-LOC       DELIMITED BY SIZE
+                 INTO INQUIRY-REPORT-LINE
+          END-STRING.
+          WRITE INQUIRY-REPORT-LINE.
+
+          PERFORM 2100-FETCH-NEXT-ROW.
+          PERFORM UNTIL CURSOR-EOF-SW = 'Y'
+              PERFORM 2200-WRITE-INQUIRY-LINE
+              PERFORM 2100-FETCH-NEXT-ROW
+          END-PERFORM.
+
+        EXEC SQL
+             CLOSE INQUIRY-CURSOR
+        END-EXEC.
+
+          IF ANY-MATCH-SW NOT = 'Y'
+              MOVE SPACES TO INQUIRY-REPORT-LINE
+              STRING 'NO MATCHING STORELOC_TABLE ROWS FOUND'
+                     DELIMITED BY SIZE
+                     INTO INQUIRY-REPORT-LINE
+              END-STRING
+              WRITE INQUIRY-REPORT-LINE
+          END-IF.
+
+       2100-FETCH-NEXT-ROW.
+
+        EXEC SQL
+             FETCH INQUIRY-CURSOR
+                INTO :SAMPLE-TABLE-DATA.ITEM-NUM,
+                     :SAMPLE-TABLE-DATA.STORAGE-LOC,
+                     :SAMPLE-TABLE-DATA.MOV-STATUS,
+                     :SAMPLE-TABLE-DATA.QUANTITY,
+                     :SAMPLE-TABLE-DATA.DEST-BIN
+        END-EXEC.
+
+          EVALUATE SQLCODE
+              WHEN 0
+                  MOVE 'Y' TO ANY-MATCH-SW
+              WHEN +100
+                  MOVE 'Y' TO CURSOR-EOF-SW
+              WHEN OTHER
+                  DISPLAY '2100-FETCH-NEXT-ROW'
+                  DISPLAY 'ERROR ON FETCH - SQLCODE :' SQLCODE
+                  MOVE 'Y' TO CURSOR-EOF-SW
+          END-EVALUATE.
+
+       2200-WRITE-INQUIRY-LINE.
+
+          MOVE QUANTITY OF SAMPLE-TABLE-DATA TO INQ-QTY-EDIT.
+          MOVE SPACES TO INQUIRY-REPORT-LINE.
+          STRING 'ITEM:'                 DELIMITED BY SIZE
+                 ITEM-NUM OF SAMPLE-TABLE-DATA DELIMITED BY SIZE
+                 ' LOC:'                 DELIMITED BY SIZE
+                 STORAGE-LOC OF SAMPLE-TABLE-DATA DELIMITED BY SIZE
+                 ' STAT:'                DELIMITED BY SIZE
+                 MOV-STATUS OF SAMPLE-TABLE-DATA DELIMITED BY SIZE
+                 ' QTY:'                 DELIMITED BY SIZE
+                 INQ-QTY-EDIT            DELIMITED BY SIZE
+                 ' BIN:'                 DELIMITED BY SIZE
+                 DEST-BIN OF SAMPLE-TABLE-DATA DELIMITED BY SIZE
+                 INTO INQUIRY-REPORT-LINE
+          END-STRING.
+          WRITE INQUIRY-REPORT-LINE.
+
+      ******************************************************************
+      * FINAL CLOSE                                                    *
+      ******************************************************************
+       6000-FINAL-COUNT.
+
+          CLOSE INQUIRY-REPORT.
