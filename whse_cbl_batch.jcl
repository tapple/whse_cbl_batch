@@ -0,0 +1,84 @@
+//WHSEBAT  JOB (ACCTNO),'WHSE MOVE UPDATE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* DAILY WAREHOUSE MOVE-STATUS UPDATE.
+//*
+//* SORTSTEP SORTS THE RAW MOVE FEED BY ITEM-NUM/STORAGE-LOC, LATEST
+//* SEQNUM FIRST WITHIN EACH KEY, AND THEN ICETOOL SELECTS JUST THE
+//* FIRST RECORD OF EACH KEY SO COBSTEP NEVER SEES MORE THAN ONE MOVE
+//* PER ITEM/LOCATION FOR THE RUN.
+//*
+//* COBSTEP CARRIES ITS OWN CHECKPOINT/RESTART LOGIC (CHKPFILE) SO A
+//* RERUN AFTER AN ABEND IN COBSTEP SHOULD RESTART AT COBSTEP, NOT AT
+//* THE TOP OF THE JOB - RESUBMIT WITH RESTART=COBSTEP ON THE JOB
+//* CARD. THE COND ON COBSTEP BYPASSES THE STEP ONLY WHEN SORTSTEP
+//* ITSELF FAILED (RC NOT ZERO), SO A RESTARTED COBSTEP REUSES THE
+//* SORTED/DEDUPED FEED FROM THE ORIGINAL RUN AND PICKS UP WHERE ITS
+//* OWN CHECKPOINT LEFT OFF.
+//*
+//* CHKPFILE IS DISP=OLD SO COBSTEP'S OPEN OUTPUT TRUNCATES IT ON A
+//* CLEAN RUN INSTEAD OF APPENDING TO A STALE CHECKPOINT - THE
+//* DATASET MUST BE PRE-ALLOCATED ONCE (EMPTY) BEFORE THE FIRST RUN.
+//*
+//* OUT/REJFILE/MOVEADV/AUDFILE ARE DISP=MOD SO A COBSTEP ABEND
+//* LEAVES THEIR PARTIAL CONTENT CATALOGUED INSTEAD OF DELETING IT,
+//* AND THE RESTARTED COBSTEP'S OPEN OUTPUT APPENDS AFTER THAT
+//* PARTIAL CONTENT RATHER THAN RECREATING THE DATASET EMPTY - SO
+//* RECORDS WRITTEN BEFORE THE CHECKPOINT ON THE ORIGINAL RUN ARE
+//* NOT LOST WHEN COBSTEP PICKS UP PAST THEM ON A WARM RESTART. ON
+//* THE FIRST RUN OF A LOGICAL DAY (DATASET NOT YET CATALOGUED), MOD
+//* WITH UNIT/SPACE CODED BEHAVES LIKE NEW.
+//*
+//SORTSTEP EXEC PGM=ICETOOL
+//SORTIN   DD  DSN=WHSE.PROD.MOVEFEED,DISP=SHR
+//SORTTMP  DD  DSN=&&MOVEFEED.SEQ,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=58,BLKSIZE=0)
+//SORTOUT  DD  DSN=WHSE.PROD.MOVEFEED.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//TOOLMSG  DD  SYSOUT=*
+//DFSMSG   DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//TOOLIN   DD  *
+  SORT FROM(SORTIN) TO(SORTTMP) USING(CTL1)
+  SELECT FROM(SORTTMP) TO(SORTOUT) ON(1,20,CH) FIRST USING(CTL2)
+/*
+//CTL1CNTL DD  *
+  INREC OVERLAY=(51:SEQNUM,8,ZD)
+  SORT FIELDS=(1,10,CH,A,11,10,CH,A,51,8,ZD,D)
+/*
+//CTL2CNTL DD  *
+  OUTREC FIELDS=(1,50)
+/*
+//*
+//COBSTEP  EXEC PGM=WHSE_CBL_BATCH,COND=(0,NE,SORTSTEP),
+//             PARM='01000'
+//INFILE   DD  DSN=WHSE.PROD.MOVEFEED.SORTED,DISP=SHR
+//OUT      DD  DSN=WHSE.PROD.MOVEOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//REJFILE  DD  DSN=WHSE.PROD.REJECTS,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=79,BLKSIZE=0)
+//CHKPFILE DD  DSN=WHSE.PROD.CHECKPOINT,
+//             DISP=(OLD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=21,BLKSIZE=0)
+//RECONRPT DD  SYSOUT=*
+//MOVEADV  DD  DSN=WHSE.PROD.MOVEADVICE,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=39,BLKSIZE=0)
+//AUDFILE  DD  DSN=WHSE.PROD.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=108,BLKSIZE=0)
+//ITEMMSTR DD  DSN=WHSE.PROD.ITEMMSTR,DISP=SHR
+//LOCMSTR  DD  DSN=WHSE.PROD.LOCMSTR,DISP=SHR
+//VALERPT  DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
